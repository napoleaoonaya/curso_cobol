@@ -0,0 +1,262 @@
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID. FECHAMENTOMES.
+       AUTHOR. NAPOLEAO.
+       ENVIRONMENT                       DIVISION.
+       CONFIGURATION                     SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT                 COMMA.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MASTER  ASSIGN TO "CONTAMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTA
+               FILE STATUS IS WS-STATUS-CONTA.
+           SELECT LOG-MOVTO  ASSIGN TO "LOGMOVTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+           SELECT FECHAMENTO  ASSIGN TO "FECHAMENTO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-FECHAMENTO.
+       DATA                              DIVISION.
+       FILE SECTION.
+       FD  CONTA-MASTER.
+           COPY CONTACLI.
+       FD  LOG-MOVTO.
+           COPY LOGMOVTO.
+       FD  FECHAMENTO.
+       01  LINHA-FECHAMENTO    PICTURE X(80).
+       WORKING-STORAGE                   SECTION.
+      *ESSE PROGRAMA FECHA O MES, TOTALIZANDO DEPOSITOS, SAQUES,
+      *REJEICOES POR SALDO INSUFICIENTE E O SALDO FINAL DE TODAS AS
+      *CONTAS, A PARTIR DO CONTA-MASTER E DO LOGMOVTO DO PERIODO (MES
+      *CORRENTE, SEGUNDO WRK-ANO-MES-HOJE). ENTRADAS DO LOGMOVTO SAO
+      *CONTADAS INDEPENDENTE DE LG-ORIGEM: O FECHAMENTO MENSAL SOMA
+      *TODA A MOVIMENTACAO DO PERIODO, SEJA ELA DO BATCH NOTURNO (B)
+      *OU DE MOVIMENTACOES INTERATIVAS (I) - AO CONTRARIO DA
+      *CONCILIACAO.COB, QUE CONFERE APENAS O BATCH DE UM DIA ESPECIFICO.
+       01  WRK-VALOR-DP           PICTURE Z.ZZZ.ZZZ.Z99,99CR.
+       01  WRK-QTD-DP             PICTURE ZZZ.ZZ9.
+       01  WRK-VALOR-A-FORMATAR   PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-VALOR-FORMATADO    PICTURE X(24) VALUE SPACES.
+       01  WRK-VALOR-INTEIRO      PICTURE 9(9) VALUE ZERO.
+       01  WRK-VALOR-INTEIRO-DP   PICTURE ZZZZZZZZ9.
+       01  WRK-VALOR-CENTAVOS     PICTURE 99 VALUE ZERO.
+       01  WRK-ANO-MES-HOJE       PICTURE 9(6) VALUE ZERO.
+       01  WRK-TOTAL-CONTAS       PICTURE 9(6) VALUE ZERO.
+       01  WRK-TOTAL-SALDO-FINAL-BRL PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-TOTAL-SALDO-FINAL-USD PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-TOTAL-DEPOSITOS-BRL   PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-TOTAL-DEPOSITOS-USD   PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-TOTAL-SAQUES-BRL      PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-TOTAL-SAQUES-USD      PICTURE S9(9)V99 VALUE ZERO.
+       01  WRK-QTD-REJEITADOS     PICTURE 9(6) VALUE ZERO.
+       01  WRK-TABELA-MOEDAS.
+           05  WRK-MD-ENTRY OCCURS 20 TIMES.
+               10  WRK-MD-CONTA    PICTURE 9(6) VALUE ZERO.
+               10  WRK-MD-MOEDA    PICTURE X(3) VALUE "BRL".
+       01  WRK-QTD-MOEDAS         PICTURE 9(3) VALUE ZERO.
+       01  WRK-IDX-MOEDA          PICTURE 9(3) VALUE ZERO.
+       01  WRK-MOEDA-ENCONTRADA   PICTURE X(3) VALUE "BRL".
+       01  WS-STATUS-CONTA        PICTURE X(2)  VALUE SPACES.
+       01  WS-STATUS-LOG          PICTURE X(2)  VALUE SPACES.
+       01  WS-STATUS-FECHAMENTO   PICTURE X(2)  VALUE SPACES.
+       01  WS-FIM-CONTAS          PICTURE X     VALUE "N".
+           88  FIM-CONTAS                        VALUE "S".
+       01  WS-FIM-LOG             PICTURE X     VALUE "N".
+           88  FIM-LOG                            VALUE "S".
+       01  WS-TABELA-CHEIA        PICTURE X     VALUE "N".
+           88  TABELA-CHEIA                       VALUE "S".
+
+       PROCEDURE                         DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-TOTALIZAR-CONTAS
+               UNTIL FIM-CONTAS.
+           PERFORM 3000-TOTALIZAR-MOVIMENTOS
+               UNTIL FIM-LOG.
+           PERFORM 4000-EMITIR-RELATORIO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           MOVE FUNCTION CURRENT-DATE (1:6) TO WRK-ANO-MES-HOJE.
+           OPEN INPUT CONTA-MASTER.
+           IF WS-STATUS-CONTA = "35"
+               OPEN OUTPUT CONTA-MASTER
+               CLOSE CONTA-MASTER
+               OPEN INPUT CONTA-MASTER
+           END-IF.
+           MOVE LOW-VALUES TO CM-CONTA.
+           START CONTA-MASTER KEY IS NOT LESS THAN CM-CONTA
+               INVALID KEY
+                   SET FIM-CONTAS TO TRUE
+           END-START.
+           IF NOT FIM-CONTAS
+               PERFORM 2900-LER-CONTA
+           END-IF.
+
+           OPEN INPUT LOG-MOVTO.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT LOG-MOVTO
+               CLOSE LOG-MOVTO
+               OPEN INPUT LOG-MOVTO
+           END-IF.
+           PERFORM 3900-LER-LOG.
+
+           OPEN OUTPUT FECHAMENTO.
+
+       2000-TOTALIZAR-CONTAS.
+           ADD 1 TO WRK-TOTAL-CONTAS.
+           EVALUATE CM-MOEDA
+               WHEN "USD"
+                   ADD CM-SALDO TO WRK-TOTAL-SALDO-FINAL-USD
+               WHEN OTHER
+                   ADD CM-SALDO TO WRK-TOTAL-SALDO-FINAL-BRL
+           END-EVALUATE.
+           PERFORM 2050-REGISTRAR-MOEDA-CONTA.
+           PERFORM 2900-LER-CONTA.
+
+       2050-REGISTRAR-MOEDA-CONTA.
+           IF WRK-QTD-MOEDAS < 20
+               ADD 1 TO WRK-QTD-MOEDAS
+               MOVE CM-CONTA TO WRK-MD-CONTA (WRK-QTD-MOEDAS)
+               MOVE CM-MOEDA TO WRK-MD-MOEDA (WRK-QTD-MOEDAS)
+           ELSE
+               IF NOT TABELA-CHEIA
+                   SET TABELA-CHEIA TO TRUE
+                   DISPLAY "FECHAMENTOMES: MAIS DE 20 CONTAS - MOEDA "
+                       "EXCEDENTE TRATADA COMO BRL"
+               END-IF
+           END-IF.
+
+       2900-LER-CONTA.
+           READ CONTA-MASTER NEXT RECORD
+               AT END
+                   SET FIM-CONTAS TO TRUE
+           END-READ.
+
+       3000-TOTALIZAR-MOVIMENTOS.
+           IF LG-DATA-HORA (1:6) = WRK-ANO-MES-HOJE
+               PERFORM 3050-LOCALIZAR-MOEDA-CONTA
+               PERFORM 3100-ACUMULAR-MOVIMENTO
+           END-IF.
+           PERFORM 3900-LER-LOG.
+
+       3100-ACUMULAR-MOVIMENTO.
+           EVALUATE LG-OPERACAO
+               WHEN "D"
+                   EVALUATE WRK-MOEDA-ENCONTRADA
+                       WHEN "USD"
+                           ADD LG-VALOR TO WRK-TOTAL-DEPOSITOS-USD
+                       WHEN OTHER
+                           ADD LG-VALOR TO WRK-TOTAL-DEPOSITOS-BRL
+                   END-EVALUATE
+               WHEN "S"
+                   EVALUATE WRK-MOEDA-ENCONTRADA
+                       WHEN "USD"
+                           ADD LG-VALOR TO WRK-TOTAL-SAQUES-USD
+                       WHEN OTHER
+                           ADD LG-VALOR TO WRK-TOTAL-SAQUES-BRL
+                   END-EVALUATE
+               WHEN "R"
+                   ADD 1 TO WRK-QTD-REJEITADOS
+           END-EVALUATE.
+
+       3050-LOCALIZAR-MOEDA-CONTA.
+           MOVE "BRL" TO WRK-MOEDA-ENCONTRADA.
+           PERFORM VARYING WRK-IDX-MOEDA FROM 1 BY 1
+                   UNTIL WRK-IDX-MOEDA > WRK-QTD-MOEDAS
+               IF WRK-MD-CONTA (WRK-IDX-MOEDA) = LG-CONTA
+                   MOVE WRK-MD-MOEDA (WRK-IDX-MOEDA)
+                       TO WRK-MOEDA-ENCONTRADA
+               END-IF
+           END-PERFORM.
+
+       3900-LER-LOG.
+           READ LOG-MOVTO
+               AT END
+                   SET FIM-LOG TO TRUE
+           END-READ.
+
+       4000-EMITIR-RELATORIO.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "FECHAMENTO DO MES - RESUMO GERAL"
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-CONTAS TO WRK-QTD-DP.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  CONTAS PROCESSADAS ..........: " WRK-QTD-DP
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-DEPOSITOS-BRL TO WRK-VALOR-DP.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  TOTAL DE DEPOSITOS (BRL) ....: R$" WRK-VALOR-DP
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-DEPOSITOS-USD TO WRK-VALOR-A-FORMATAR.
+           PERFORM 4050-FORMATAR-VALOR-USD.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  TOTAL DE DEPOSITOS (USD) ....: "
+               WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-SAQUES-BRL TO WRK-VALOR-DP.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  TOTAL DE SAQUES (BRL) .......: R$" WRK-VALOR-DP
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-SAQUES-USD TO WRK-VALOR-A-FORMATAR.
+           PERFORM 4050-FORMATAR-VALOR-USD.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  TOTAL DE SAQUES (USD) .......: "
+               WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-QTD-REJEITADOS TO WRK-QTD-DP.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  SAQUES REJEITADOS (SALDO "
+               "INSUFICIENTE) ...: " WRK-QTD-DP
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-SALDO-FINAL-BRL TO WRK-VALOR-DP.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  SALDO FINAL (BRL) ...........: R$" WRK-VALOR-DP
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+           MOVE WRK-TOTAL-SALDO-FINAL-USD TO WRK-VALOR-A-FORMATAR.
+           PERFORM 4050-FORMATAR-VALOR-USD.
+           MOVE SPACES TO LINHA-FECHAMENTO.
+           STRING "  SALDO FINAL (USD) ...........: "
+               WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-FECHAMENTO.
+           WRITE LINHA-FECHAMENTO.
+
+       4050-FORMATAR-VALOR-USD.
+           MOVE SPACES TO WRK-VALOR-FORMATADO.
+           COMPUTE WRK-VALOR-INTEIRO =
+               FUNCTION ABS(WRK-VALOR-A-FORMATAR).
+           COMPUTE WRK-VALOR-CENTAVOS ROUNDED =
+               (FUNCTION ABS(WRK-VALOR-A-FORMATAR) - WRK-VALOR-INTEIRO)
+               * 100.
+           MOVE WRK-VALOR-INTEIRO TO WRK-VALOR-INTEIRO-DP.
+           IF WRK-VALOR-A-FORMATAR < 0
+               STRING "US$-" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           ELSE
+               STRING "US$" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-IF.
+
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE CONTA-MASTER.
+           CLOSE LOG-MOVTO.
+           CLOSE FECHAMENTO.
