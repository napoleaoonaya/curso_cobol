@@ -0,0 +1,186 @@
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID. BOLETIM.
+       AUTHOR. NAPOLEAO.
+       ENVIRONMENT                       DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT               COMMA.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-BOLETIM  ASSIGN TO "BOLETIMDIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOTAS-BOLETIM.
+           SELECT BOLETIM  ASSIGN TO "BOLETIM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BO-MATRICULA
+               FILE STATUS IS WS-STATUS-BOLETIM.
+           SELECT BOLETIM-REL  ASSIGN TO "BOLETIM.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-BOLETIM-REL.
+       DATA                              DIVISION.
+       FILE SECTION.
+       FD  NOTAS-BOLETIM.
+       01  REG-NOTAS-BOLETIM.
+           05  NB-MATRICULA        PICTURE 9(5).
+           05  NB-NOME             PICTURE X(20).
+           05  NB-QTD-MATERIAS     PICTURE 9(1).
+           05  NB-MATERIAS OCCURS 4 TIMES.
+               10  NB-NOME-MATERIA     PICTURE X(10).
+               10  NB-NOTAS-BIM OCCURS 4 TIMES PICTURE S9(3)V9.
+       FD  BOLETIM.
+       01  REG-BOLETIM.
+           05  BO-MATRICULA        PICTURE 9(5).
+           05  BO-NOME             PICTURE X(20).
+           05  BO-QTD-MATERIAS     PICTURE 9(1).
+           05  BO-MATERIAS OCCURS 4 TIMES.
+               10  BO-NOME-MATERIA     PICTURE X(10).
+               10  BO-MEDIA-MATERIA    PICTURE S9(3)V9.
+           05  BO-MEDIA-ANUAL      PICTURE S9(3)V9.
+           05  BO-SITUACAO         PICTURE X(9).
+       FD  BOLETIM-REL.
+       01  LINHA-BOLETIM           PICTURE X(80).
+       WORKING-STORAGE                   SECTION.
+      *ESSE PROGRAMA CALCULA O BOLETIM ANUAL DE UM ALUNO, COM VARIAS
+      *MATERIAS E 4 BIMESTRES POR MATERIA, E EMITE O BOLETIM.PRT.
+       01  WRK-NOME            PICTURE X(20) VALUE SPACES.
+       01  WRK-MATERIAS OCCURS 4 TIMES.
+           05  WRK-NOME-MATERIA    PICTURE X(10).
+           05  WRK-MEDIA-MATERIA   PICTURE S9(3)V9.
+       01  WRK-MEDIA-MATERIA-DP PICTURE Z9,9.
+       01  WRK-SOMA-BIM         PICTURE S9(5)V9 VALUE ZERO.
+       01  WRK-SOMA-MEDIAS      PICTURE S9(5)V9 VALUE ZERO.
+       01  WRK-MEDIA-ANUAL      PICTURE S9(3)V9 VALUE ZERO.
+       01  WRK-MEDIA-ANUAL-DP   PICTURE Z9,9.
+       01  WRK-MEDIA-MINIMA     PICTURE 9(2)V9 VALUE 60,0.
+       01  WRK-SITUACAO         PICTURE X(9)  VALUE SPACES.
+       01  WRK-INDICE-MATERIA   PICTURE 9(1)  VALUE ZERO.
+       01  WRK-INDICE-BIM       PICTURE 9(1)  VALUE ZERO.
+       01  WS-STATUS-NOTAS-BOLETIM  PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-BOLETIM        PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-BOLETIM-REL    PICTURE X(2) VALUE SPACES.
+       01  WS-FIM-NOTAS-BOLETIM     PICTURE X    VALUE "N".
+           88  FIM-NOTAS-BOLETIM                  VALUE "S".
+       01  WS-MATERIAS-VALIDAS      PICTURE X    VALUE "N".
+           88  MATERIAS-VALIDAS                   VALUE "S".
+
+       PROCEDURE                         DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-BOLETINS
+               UNTIL FIM-NOTAS-BOLETIM.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT NOTAS-BOLETIM.
+           OPEN I-O   BOLETIM.
+           IF WS-STATUS-BOLETIM = "35"
+               OPEN OUTPUT BOLETIM
+               CLOSE BOLETIM
+               OPEN I-O BOLETIM
+           END-IF.
+           OPEN OUTPUT BOLETIM-REL.
+           PERFORM 2900-LER-NOTAS-BOLETIM.
+
+       2000-PROCESSAR-BOLETINS.
+           MOVE "N" TO WS-MATERIAS-VALIDAS.
+           IF NB-QTD-MATERIAS = ZERO OR NB-QTD-MATERIAS > 4
+               DISPLAY "BOLETIM: QTD DE MATERIAS INVALIDA ("
+                   NB-QTD-MATERIAS ") PARA A MATRICULA " NB-MATRICULA
+                   " - REGISTRO IGNORADO"
+           ELSE
+               SET MATERIAS-VALIDAS TO TRUE
+               PERFORM 2100-CALCULAR-MEDIAS
+               PERFORM 2200-GRAVAR-BOLETIM
+               PERFORM 2300-EMITIR-RELATORIO
+           END-IF.
+           PERFORM 2900-LER-NOTAS-BOLETIM.
+
+       2100-CALCULAR-MEDIAS.
+           MOVE NB-NOME TO WRK-NOME.
+           MOVE ZERO TO WRK-SOMA-MEDIAS.
+           PERFORM VARYING WRK-INDICE-MATERIA FROM 1 BY 1
+                   UNTIL WRK-INDICE-MATERIA > NB-QTD-MATERIAS
+               MOVE ZERO TO WRK-SOMA-BIM
+               PERFORM VARYING WRK-INDICE-BIM FROM 1 BY 1
+                       UNTIL WRK-INDICE-BIM > 4
+                   ADD NB-NOTAS-BIM (WRK-INDICE-MATERIA WRK-INDICE-BIM)
+                       TO WRK-SOMA-BIM
+               END-PERFORM
+               MOVE NB-NOME-MATERIA (WRK-INDICE-MATERIA)
+                   TO WRK-NOME-MATERIA (WRK-INDICE-MATERIA)
+               COMPUTE WRK-MEDIA-MATERIA (WRK-INDICE-MATERIA) ROUNDED =
+                   WRK-SOMA-BIM / 4
+               ADD WRK-MEDIA-MATERIA (WRK-INDICE-MATERIA)
+                   TO WRK-SOMA-MEDIAS
+           END-PERFORM.
+           COMPUTE WRK-MEDIA-ANUAL ROUNDED =
+               WRK-SOMA-MEDIAS / NB-QTD-MATERIAS.
+           IF WRK-MEDIA-ANUAL >= WRK-MEDIA-MINIMA
+               MOVE "APROVADO" TO WRK-SITUACAO
+           ELSE
+               MOVE "REPROVADO" TO WRK-SITUACAO
+           END-IF.
+
+       2200-GRAVAR-BOLETIM.
+           MOVE NB-MATRICULA TO BO-MATRICULA.
+           READ BOLETIM
+               INVALID KEY
+                   PERFORM 2250-MONTAR-REGISTRO-BOLETIM
+                   WRITE REG-BOLETIM
+               NOT INVALID KEY
+                   PERFORM 2250-MONTAR-REGISTRO-BOLETIM
+                   REWRITE REG-BOLETIM
+           END-READ.
+
+       2250-MONTAR-REGISTRO-BOLETIM.
+           MOVE WRK-NOME         TO BO-NOME.
+           MOVE NB-QTD-MATERIAS  TO BO-QTD-MATERIAS.
+           PERFORM VARYING WRK-INDICE-MATERIA FROM 1 BY 1
+                   UNTIL WRK-INDICE-MATERIA > NB-QTD-MATERIAS
+               MOVE WRK-NOME-MATERIA (WRK-INDICE-MATERIA)
+                   TO BO-NOME-MATERIA (WRK-INDICE-MATERIA)
+               MOVE WRK-MEDIA-MATERIA (WRK-INDICE-MATERIA)
+                   TO BO-MEDIA-MATERIA (WRK-INDICE-MATERIA)
+           END-PERFORM.
+           MOVE WRK-MEDIA-ANUAL  TO BO-MEDIA-ANUAL.
+           MOVE WRK-SITUACAO     TO BO-SITUACAO.
+
+       2300-EMITIR-RELATORIO.
+           MOVE SPACES TO LINHA-BOLETIM.
+           STRING "BOLETIM DO ALUNO " NB-MATRICULA " - " WRK-NOME
+               DELIMITED BY SIZE INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+
+           PERFORM VARYING WRK-INDICE-MATERIA FROM 1 BY 1
+                   UNTIL WRK-INDICE-MATERIA > NB-QTD-MATERIAS
+               MOVE SPACES TO LINHA-BOLETIM
+               MOVE WRK-MEDIA-MATERIA (WRK-INDICE-MATERIA)
+                   TO WRK-MEDIA-MATERIA-DP
+               STRING "  " WRK-NOME-MATERIA (WRK-INDICE-MATERIA)
+                   " - MEDIA: " WRK-MEDIA-MATERIA-DP
+                   DELIMITED BY SIZE INTO LINHA-BOLETIM
+               WRITE LINHA-BOLETIM
+           END-PERFORM.
+
+           MOVE WRK-MEDIA-ANUAL TO WRK-MEDIA-ANUAL-DP.
+           MOVE SPACES TO LINHA-BOLETIM.
+           STRING "  MEDIA ANUAL: " WRK-MEDIA-ANUAL-DP " - "
+               WRK-SITUACAO
+               DELIMITED BY SIZE INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+
+           MOVE SPACES TO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+
+       2900-LER-NOTAS-BOLETIM.
+           READ NOTAS-BOLETIM
+               AT END
+                   SET FIM-NOTAS-BOLETIM TO TRUE
+           END-READ.
+
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE NOTAS-BOLETIM.
+           CLOSE BOLETIM.
+           CLOSE BOLETIM-REL.
