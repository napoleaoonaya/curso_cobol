@@ -3,39 +3,317 @@
        AUTHOR. NAPOLEAO.
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
-       SPECIAL-NAMES.    
+       SPECIAL-NAMES.
            DECIMAL-POINT               COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MASTER  ASSIGN TO "CONTAMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTA
+               FILE STATUS IS WS-STATUS-CONTA.
+           SELECT MOVTO-DIARIO  ASSIGN TO "MOVTODIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVTO.
+           SELECT EXTRATO  ASSIGN TO "EXTRATO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+           SELECT LOG-MOVTO  ASSIGN TO "LOGMOVTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+           SELECT CHECKPOINT-FILE  ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CHECKPOINT.
+           SELECT TAXAS  ASSIGN TO "TAXAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TAXAS.
        DATA                            DIVISION.
+       FILE SECTION.
+       FD  CONTA-MASTER.
+           COPY CONTACLI.
+       FD  MOVTO-DIARIO.
+           COPY MOVTODIA.
+       FD  EXTRATO.
+       01  LINHA-EXTRATO    PICTURE X(80).
+       FD  LOG-MOVTO.
+           COPY LOGMOVTO.
+       FD  CHECKPOINT-FILE.
+       01  REG-CHECKPOINT.
+           05  CK-DATA-MOVTO       PICTURE 9(8).
+           05  CK-ULTIMO-REGISTRO  PICTURE 9(6).
+       FD  TAXAS.
+       01  REG-TAXAS.
+           05  TX-TAXA-JUROS       PICTURE 9V9(4).
        WORKING-STORAGE                 SECTION.
        01  WRK-NOME     PICTURE X(20) VALUE SPACES.
-       01  WRK-SALDO    PICTURE 9(5)  VALUE ZEROS.
-       01  WRK-SALDO-DP PICTURE Z.ZZZ.ZZZ.Z99,99.
+       01  WRK-SALDO    PICTURE S9(7)V99  VALUE ZEROS.
+       01  WRK-SALDO-ABERTURA PICTURE S9(7)V99 VALUE ZEROS.
+       01  WRK-SALDO-DP PICTURE Z.ZZZ.ZZZ.Z99,99CR.
+       01  WRK-MOEDA-CONTA     PICTURE X(3) VALUE "BRL".
+       01  WRK-MOEDA-NOME      PICTURE X(7) VALUE "REAIS".
+       01  WRK-VALOR-A-FORMATAR PICTURE S9(7)V99 VALUE ZEROS.
+       01  WRK-VALOR-FORMATADO  PICTURE X(20) VALUE SPACES.
+       01  WRK-VALOR-INTEIRO    PICTURE 9(7) VALUE ZERO.
+       01  WRK-VALOR-INTEIRO-DP PICTURE ZZZZZZ9.
+       01  WRK-VALOR-CENTAVOS   PICTURE 99 VALUE ZERO.
+       01  WS-STATUS-CONTA  PICTURE X(2)  VALUE SPACES.
+       01  WS-STATUS-MOVTO  PICTURE X(2)  VALUE SPACES.
+       01  WS-STATUS-EXTRATO PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-LOG     PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-CHECKPOINT PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-TAXAS      PICTURE X(2) VALUE SPACES.
+       01  WRK-CHECKPOINT       PICTURE 9(6) VALUE ZERO.
+       01  WRK-REGISTROS-LIDOS  PICTURE 9(6) VALUE ZERO.
+       01  WRK-TAXA-JUROS       PICTURE 9V9(4) VALUE ZERO.
+       01  WRK-DATA-HOJE        PICTURE 9(8) VALUE ZERO.
+       01  WRK-DATA-CHECKPOINT  PICTURE 9(8) VALUE ZERO.
+       01  WS-FIM-MOVTO     PICTURE X     VALUE "N".
+           88  FIM-MOVTO                   VALUE "S".
+       01  WS-OPERACAO-VALIDA  PICTURE X   VALUE "N".
+           88  OPERACAO-VALIDA              VALUE "S".
 
        PROCEDURE                       DIVISION.
-       
-           DISPLAY "INFORME SEU SALDO".
-           ACCEPT WRK-SALDO.
-           DISPLAY "INFORME SEU NOME".
-           ACCEPT WRK-NOME.
-
-           DISPLAY "SOMANDO 300 REAIS NO SALDO!".
-           ADD 300 TO WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-DP.
-           DISPLAY WRK-SALDO-DP.
-
-           DISPLAY "SUBTRAINDO 100 REAIS NO SALDO!".
-           SUBTRACT 100 FROM WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-DP.
-           DISPLAY WRK-SALDO-DP.
-
-           DISPLAY "DOBRANDO O SALDO!".
-           MULTIPLY WRK-SALDO BY 2 GIVING WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-DP.
-           DISPLAY WRK-SALDO-DP.
-
-           DISPLAY "DIVIDINDO POR TRES O SALDO!".
-           DIVIDE WRK-SALDO BY 3 GIVING WRK-SALDO.
-               MOVE WRK-SALDO TO WRK-SALDO-DP.
-           DISPLAY WRK-SALDO-DP.
-
-           STOP RUN.
\ No newline at end of file
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-MOVIMENTOS
+               UNTIL FIM-MOVTO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CONTA-MASTER.
+           IF WS-STATUS-CONTA = "35"
+               OPEN OUTPUT CONTA-MASTER
+               CLOSE CONTA-MASTER
+               OPEN I-O CONTA-MASTER
+           END-IF.
+           OPEN INPUT MOVTO-DIARIO.
+           OPEN EXTEND EXTRATO.
+           IF WS-STATUS-EXTRATO = "35"
+               OPEN OUTPUT EXTRATO
+           END-IF.
+           OPEN EXTEND LOG-MOVTO.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT LOG-MOVTO
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           PERFORM 1100-LER-CHECKPOINT.
+           PERFORM 1200-AVANCAR-CHECKPOINT.
+           IF NOT FIM-MOVTO
+               PERFORM 2900-LER-MOVTO
+           END-IF.
+           PERFORM 1300-LER-TAXA-JUROS.
+
+       1300-LER-TAXA-JUROS.
+           MOVE ZERO TO WRK-TAXA-JUROS.
+           OPEN INPUT TAXAS.
+           IF WS-STATUS-TAXAS NOT = "35"
+               READ TAXAS
+                   NOT AT END
+                       MOVE TX-TAXA-JUROS TO WRK-TAXA-JUROS
+               END-READ
+               CLOSE TAXAS
+           END-IF.
+
+       1100-LER-CHECKPOINT.
+           MOVE ZERO TO WRK-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-STATUS-CHECKPOINT NOT = "35"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       PERFORM 1150-VALIDAR-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1150-VALIDAR-CHECKPOINT.
+           MOVE CK-DATA-MOVTO TO WRK-DATA-CHECKPOINT.
+           IF WRK-DATA-CHECKPOINT = WRK-DATA-HOJE
+               MOVE CK-ULTIMO-REGISTRO TO WRK-CHECKPOINT
+           ELSE
+               DISPLAY "CHECKPOINT DE OUTRA DATA (" WRK-DATA-CHECKPOINT
+                   ") IGNORADO - LENDO MOVTODIA.DAT DE HOJE DESDE O "
+                   "INICIO"
+           END-IF.
+
+       1200-AVANCAR-CHECKPOINT.
+           MOVE ZERO TO WRK-REGISTROS-LIDOS.
+           PERFORM UNTIL WRK-REGISTROS-LIDOS >= WRK-CHECKPOINT
+                   OR FIM-MOVTO
+               READ MOVTO-DIARIO
+                   AT END
+                       SET FIM-MOVTO TO TRUE
+                   NOT AT END
+                       ADD 1 TO WRK-REGISTROS-LIDOS
+               END-READ
+           END-PERFORM.
+           IF WRK-CHECKPOINT > ZERO
+               DISPLAY "RETOMANDO BATCH APOS O REGISTRO "
+                   WRK-CHECKPOINT " (CHECKPOINT ANTERIOR)"
+           END-IF.
+
+       2000-PROCESSAR-MOVIMENTOS.
+           MOVE MV-CONTA TO CM-CONTA.
+           READ CONTA-MASTER
+               INVALID KEY
+                   DISPLAY "CONTA " MV-CONTA " NAO CADASTRADA - "
+                       "MOVIMENTO IGNORADO"
+               NOT INVALID KEY
+                   PERFORM 2100-APLICAR-OPERACAO
+                   IF OPERACAO-VALIDA
+                       PERFORM 2200-GRAVAR-CONTA
+                       PERFORM 2250-REGISTRAR-LOG
+                       PERFORM 3000-EMITIR-EXTRATO
+                   END-IF
+           END-READ.
+           PERFORM 2950-GRAVAR-CHECKPOINT.
+           PERFORM 2900-LER-MOVTO.
+
+       2100-APLICAR-OPERACAO.
+           MOVE CM-NOME  TO WRK-NOME.
+           MOVE CM-SALDO TO WRK-SALDO.
+           MOVE CM-SALDO TO WRK-SALDO-ABERTURA.
+           MOVE CM-MOEDA TO WRK-MOEDA-CONTA.
+           MOVE "N"      TO WS-OPERACAO-VALIDA.
+           IF WRK-MOEDA-CONTA = "USD"
+               MOVE "DOLARES" TO WRK-MOEDA-NOME
+           ELSE
+               MOVE "REAIS  " TO WRK-MOEDA-NOME
+           END-IF.
+           EVALUATE MV-OPERACAO
+               WHEN "D"
+                   DISPLAY "SOMANDO " MV-VALOR " " WRK-MOEDA-NOME
+                       " NO SALDO!"
+                   ADD MV-VALOR TO WRK-SALDO
+                   SET OPERACAO-VALIDA TO TRUE
+               WHEN "S"
+                   DISPLAY "SUBTRAINDO " MV-VALOR " " WRK-MOEDA-NOME
+                       " NO SALDO!"
+                   SUBTRACT MV-VALOR FROM WRK-SALDO
+                   SET OPERACAO-VALIDA TO TRUE
+               WHEN "M"
+                   DISPLAY "MULTIPLICANDO O SALDO POR " MV-VALOR
+                   MULTIPLY WRK-SALDO BY MV-VALOR GIVING WRK-SALDO
+                   SET OPERACAO-VALIDA TO TRUE
+               WHEN "V"
+                   IF MV-VALOR = ZERO
+                       DISPLAY "DIVISAO POR ZERO NA CONTA " MV-CONTA
+                           " - OPERACAO IGNORADA"
+                   ELSE
+                       DISPLAY "DIVIDINDO O SALDO POR " MV-VALOR
+                       DIVIDE WRK-SALDO BY MV-VALOR GIVING WRK-SALDO
+                       SET OPERACAO-VALIDA TO TRUE
+                   END-IF
+               WHEN "J"
+                   DISPLAY "APLICANDO JUROS DE " WRK-TAXA-JUROS
+                       " SOBRE O SALDO!"
+                   COMPUTE WRK-SALDO ROUNDED =
+                       WRK-SALDO * (1 + WRK-TAXA-JUROS)
+                   SET OPERACAO-VALIDA TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPERACAO " MV-OPERACAO " INVALIDA PARA "
+                       "A CONTA " MV-CONTA
+           END-EVALUATE.
+           IF OPERACAO-VALIDA
+               MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR
+               PERFORM 2300-FORMATAR-VALOR
+               DISPLAY "NOVO SALDO DA CONTA " MV-CONTA ": "
+                   WRK-VALOR-FORMATADO
+           END-IF.
+
+       2300-FORMATAR-VALOR.
+           EVALUATE WRK-MOEDA-CONTA
+               WHEN "USD"
+                   PERFORM 2350-FORMATAR-VALOR-USD
+               WHEN OTHER
+                   MOVE WRK-VALOR-A-FORMATAR TO WRK-SALDO-DP
+                   MOVE SPACES TO WRK-VALOR-FORMATADO
+                   STRING "R$" WRK-SALDO-DP
+                       DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-EVALUATE.
+
+       2350-FORMATAR-VALOR-USD.
+           MOVE SPACES TO WRK-VALOR-FORMATADO.
+           COMPUTE WRK-VALOR-INTEIRO =
+               FUNCTION ABS(WRK-VALOR-A-FORMATAR).
+           COMPUTE WRK-VALOR-CENTAVOS ROUNDED =
+               (FUNCTION ABS(WRK-VALOR-A-FORMATAR) - WRK-VALOR-INTEIRO)
+               * 100.
+           MOVE WRK-VALOR-INTEIRO TO WRK-VALOR-INTEIRO-DP.
+           IF WRK-VALOR-A-FORMATAR < 0
+               STRING "US$-" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           ELSE
+               STRING "US$" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-IF.
+
+       2200-GRAVAR-CONTA.
+           MOVE WRK-SALDO TO CM-SALDO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CM-DATA-ULT-MOVTO.
+           REWRITE REG-CONTA-MASTER.
+
+       2250-REGISTRAR-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LG-DATA-HORA.
+           MOVE MV-CONTA             TO LG-CONTA.
+           MOVE MV-OPERACAO          TO LG-OPERACAO.
+           MOVE MV-VALOR             TO LG-VALOR.
+           MOVE WRK-SALDO-ABERTURA   TO LG-SALDO-ANTES.
+           MOVE WRK-SALDO            TO LG-SALDO-DEPOIS.
+           MOVE "B"                  TO LG-ORIGEM.
+           WRITE REG-LOG-MOVTO.
+
+       2900-LER-MOVTO.
+           READ MOVTO-DIARIO
+               AT END
+                   SET FIM-MOVTO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-REGISTROS-LIDOS
+           END-READ.
+
+       2950-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-DATA-HOJE       TO CK-DATA-MOVTO.
+           MOVE WRK-REGISTROS-LIDOS TO CK-ULTIMO-REGISTRO.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+       3000-EMITIR-EXTRATO.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "EXTRATO DA CONTA " MV-CONTA " - " WRK-NOME
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE WRK-SALDO-ABERTURA TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  SALDO DE ABERTURA .......: " WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE MV-VALOR TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  OPERACAO " MV-OPERACAO " - VALOR: "
+               WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  SALDO DE FECHAMENTO ......: " WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE SPACES TO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+       9000-ENCERRAR-ARQUIVOS.
+           MOVE ZERO TO WRK-REGISTROS-LIDOS.
+           PERFORM 2950-GRAVAR-CHECKPOINT.
+           CLOSE CONTA-MASTER.
+           CLOSE MOVTO-DIARIO.
+           CLOSE EXTRATO.
+           CLOSE LOG-MOVTO.
