@@ -1,22 +1,110 @@
        IDENTIFICATION                    DIVISION.
        PROGRAM-ID. DEFININDOVARIAVEL.
        ENVIRONMENT                       DIVISION.
+       CONFIGURATION                     SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT                 COMMA.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MASTER  ASSIGN TO "CONTAMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTA
+               FILE STATUS IS WS-STATUS-CONTA.
        DATA                              DIVISION.
+       FILE SECTION.
+       FD  CONTA-MASTER.
+           COPY CONTACLI.
        WORKING-STORAGE                   SECTION.
-      * 01  WRK-NOME    PICTURE X(20) VALUE "NAPOLEAO".
-      * 01  WRK-SALDO   PICTURE S9(5) VALUE 1200. S DE SIGNAL + OU - 
-      * 01  WRK-SALDO   PICTURE S9(5) VALUE 1200.
+       01  WRK-CONTA   PICTURE 9(6)  VALUE ZEROS.
        01  WRK-NOME    PICTURE X(20) VALUE SPACES.
-       01  WRK-SALDO   PICTURE S9(5) VALUE ZERO.
+       01  WRK-CPF     PICTURE X(11) VALUE SPACES.
+       01  WRK-MOEDA   PICTURE X(3)  VALUE "BRL".
+       01  WRK-SALDO   PICTURE S9(7)V99 VALUE ZERO.
+       01  WRK-SALDO-DP PICTURE Z.ZZZ.ZZZ.Z99,99CR.
+       01  WRK-VALOR-FORMATADO  PICTURE X(24) VALUE SPACES.
+       01  WRK-VALOR-INTEIRO    PICTURE 9(7) VALUE ZERO.
+       01  WRK-VALOR-INTEIRO-DP PICTURE ZZZZZZ9.
+       01  WRK-VALOR-CENTAVOS   PICTURE 99 VALUE ZERO.
+       01  WS-STATUS-CONTA  PICTURE X(2) VALUE SPACES.
 
        PROCEDURE                         DIVISION.
-           
-           DISPLAY "CLIENTE".
-           
-           MOVE "NAPOLEAO" TO WRK-NOME.
-           MOVE 1200       TO WRK-SALDO.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-CADASTRAR-CLIENTE.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           GOBACK.
 
-           DISPLAY WRK-NOME.
-           DISPLAY "SALDO " WRK-SALDO.
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CONTA-MASTER.
+           IF WS-STATUS-CONTA = "35"
+               OPEN OUTPUT CONTA-MASTER
+               CLOSE CONTA-MASTER
+               OPEN I-O CONTA-MASTER
+           END-IF.
 
-           STOP RUN.
\ No newline at end of file
+       2000-CADASTRAR-CLIENTE.
+           DISPLAY "CADASTRO DE CLIENTE".
+
+           DISPLAY "INFORME O NUMERO DA CONTA".
+           ACCEPT WRK-CONTA.
+           DISPLAY "INFORME O NOME DO CLIENTE".
+           ACCEPT WRK-NOME.
+           DISPLAY "INFORME O CPF DO CLIENTE".
+           ACCEPT WRK-CPF.
+           DISPLAY "INFORME A MOEDA DA CONTA (BRL/USD)".
+           ACCEPT WRK-MOEDA.
+           IF WRK-MOEDA = SPACES
+               MOVE "BRL" TO WRK-MOEDA
+           END-IF.
+           DISPLAY "INFORME O SALDO DE ABERTURA (USE VIRGULA: EX "
+               "1234,56)".
+           ACCEPT WRK-SALDO.
+
+           MOVE WRK-CONTA TO CM-CONTA.
+           READ CONTA-MASTER
+               INVALID KEY
+                   PERFORM 2100-GRAVAR-CLIENTE
+               NOT INVALID KEY
+                   DISPLAY "CONTA " WRK-CONTA " JA CADASTRADA. "
+                       "CADASTRO NAO EFETUADO."
+           END-READ.
+
+       2100-GRAVAR-CLIENTE.
+           MOVE WRK-CONTA TO CM-CONTA.
+           MOVE WRK-NOME  TO CM-NOME.
+           MOVE WRK-CPF   TO CM-CPF.
+           MOVE WRK-MOEDA TO CM-MOEDA.
+           MOVE WRK-SALDO TO CM-SALDO.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CM-DATA-ULT-MOVTO.
+           WRITE REG-CONTA-MASTER.
+           DISPLAY "CLIENTE " WRK-NOME " CADASTRADO COM SUCESSO.".
+           PERFORM 2150-FORMATAR-SALDO.
+           DISPLAY "SALDO " WRK-VALOR-FORMATADO.
+
+       2150-FORMATAR-SALDO.
+           IF WRK-MOEDA = "USD"
+               PERFORM 2160-FORMATAR-SALDO-USD
+           ELSE
+               MOVE WRK-SALDO TO WRK-SALDO-DP
+               MOVE SPACES TO WRK-VALOR-FORMATADO
+               STRING "R$" WRK-SALDO-DP
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-IF.
+
+       2160-FORMATAR-SALDO-USD.
+           MOVE SPACES TO WRK-VALOR-FORMATADO.
+           COMPUTE WRK-VALOR-INTEIRO = FUNCTION ABS(WRK-SALDO).
+           COMPUTE WRK-VALOR-CENTAVOS ROUNDED =
+               (FUNCTION ABS(WRK-SALDO) - WRK-VALOR-INTEIRO) * 100.
+           MOVE WRK-VALOR-INTEIRO TO WRK-VALOR-INTEIRO-DP.
+           IF WRK-SALDO < 0
+               STRING "US$-" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           ELSE
+               STRING "US$" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-IF.
+
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE CONTA-MASTER.
