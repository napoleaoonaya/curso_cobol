@@ -0,0 +1,5 @@
+      *MOVTODIA - LAYOUT COMPARTILHADO DO MOVIMENTO DIARIO (MOVTODIA.DAT)
+       01  REG-MOVTO.
+           05  MV-CONTA     PICTURE 9(6).
+           05  MV-OPERACAO  PICTURE X(1).
+           05  MV-VALOR     PICTURE S9(7)V99.
