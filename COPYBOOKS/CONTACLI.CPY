@@ -0,0 +1,8 @@
+      *CONTACLI - LAYOUT COMPARTILHADO DO CADASTRO DE CLIENTES (CONTA-MASTER)
+       01  REG-CONTA-MASTER.
+           05  CM-CONTA              PICTURE 9(6).
+           05  CM-NOME               PICTURE X(20).
+           05  CM-CPF                PICTURE X(11).
+           05  CM-SALDO              PICTURE S9(7)V99.
+           05  CM-DATA-ULT-MOVTO     PICTURE 9(8).
+           05  CM-MOEDA              PICTURE X(3) VALUE "BRL".
