@@ -0,0 +1,9 @@
+      *LOGMOVTO - LAYOUT DO REGISTRO DE AUDITORIA DE MOVIMENTACOES
+       01  REG-LOG-MOVTO.
+           05  LG-DATA-HORA          PICTURE 9(14).
+           05  LG-CONTA              PICTURE 9(6).
+           05  LG-OPERACAO           PICTURE X(1).
+           05  LG-VALOR              PICTURE S9(7)V99.
+           05  LG-SALDO-ANTES        PICTURE S9(7)V99.
+           05  LG-SALDO-DEPOIS       PICTURE S9(7)V99.
+           05  LG-ORIGEM             PICTURE X(1)     VALUE SPACE.
