@@ -2,20 +2,274 @@
        PROGRAM-ID. SOMAESUBTRACAO.
        AUTHOR. NAPOLEAO.
        ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT               COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CONTA-MASTER  ASSIGN TO "CONTAMASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CONTA
+               FILE STATUS IS WS-STATUS-CONTA.
+           SELECT EXTRATO  ASSIGN TO "EXTRATO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXTRATO.
+           SELECT LOG-MOVTO  ASSIGN TO "LOGMOVTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
        DATA                            DIVISION.
+       FILE SECTION.
+       FD  CONTA-MASTER.
+           COPY CONTACLI.
+       FD  EXTRATO.
+       01  LINHA-EXTRATO    PICTURE X(80).
+       FD  LOG-MOVTO.
+           COPY LOGMOVTO.
        WORKING-STORAGE                 SECTION.
+       01  WRK-CONTA    PICTURE 9(6)  VALUE ZEROS.
        01  WRK-NOME     PICTURE X(20) VALUE SPACES.
-       01  WRK-SALDO    PICTURE 9(5)  VALUE ZEROS.
+       01  WRK-SALDO    PICTURE S9(7)V99  VALUE ZEROS.
+       01  WRK-SALDO-DP PICTURE Z.ZZZ.ZZZ.Z99,99CR.
+       01  WRK-MOEDA-CONTA      PICTURE X(3)  VALUE "BRL".
+       01  WRK-MOEDA-NOME       PICTURE X(7)  VALUE "REAIS".
+       01  WRK-VALOR-A-FORMATAR PICTURE S9(7)V99 VALUE ZEROS.
+       01  WRK-VALOR-FORMATADO  PICTURE X(24) VALUE SPACES.
+       01  WRK-VALOR-INTEIRO    PICTURE 9(7) VALUE ZERO.
+       01  WRK-VALOR-INTEIRO-DP PICTURE ZZZZZZ9.
+       01  WRK-VALOR-CENTAVOS   PICTURE 99 VALUE ZERO.
+       01  WRK-SALDO-ABERTURA PICTURE S9(7)V99 VALUE ZEROS.
+       01  WRK-VALOR-SAQUE  PICTURE S9(7)V99  VALUE 100.
+       01  WRK-SALDO-PRE-SAQUE PICTURE S9(7)V99 VALUE ZEROS.
+       01  WRK-LOG-OPERACAO    PICTURE X(1)      VALUE SPACES.
+       01  WRK-LOG-VALOR       PICTURE S9(7)V99  VALUE ZEROS.
+       01  WRK-LOG-SALDO-ANTES PICTURE S9(7)V99  VALUE ZEROS.
+       01  WRK-LOG-SALDO-DEPOIS PICTURE S9(7)V99 VALUE ZEROS.
+       01  WS-STATUS-EXTRATO PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-LOG     PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-CONTA  PICTURE X(2)  VALUE SPACES.
+       01  WS-CONTA-ENCONTRADA PICTURE X  VALUE "N".
+           88  CONTA-ENCONTRADA            VALUE "S".
+           88  CONTA-NAO-ENCONTRADA        VALUE "N".
+       01  WS-SALDO-SUFICIENTE PICTURE X  VALUE "S".
+           88  SALDO-SUFICIENTE             VALUE "S".
+           88  SALDO-INSUFICIENTE           VALUE "N".
+       01  WS-SALDO-VALIDO PICTURE X  VALUE "N".
+           88  SALDO-VALIDO                 VALUE "S".
+
        PROCEDURE                       DIVISION.
-           DISPLAY "INFORME SEU SALDO".
-           ACCEPT WRK-SALDO.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-MOVIMENTAR-CONTA.
+           PERFORM 3000-EMITIR-EXTRATO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           GOBACK.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN I-O CONTA-MASTER.
+           IF WS-STATUS-CONTA = "35"
+               OPEN OUTPUT CONTA-MASTER
+               CLOSE CONTA-MASTER
+               OPEN I-O CONTA-MASTER
+           END-IF.
+           OPEN EXTEND EXTRATO.
+           IF WS-STATUS-EXTRATO = "35"
+               OPEN OUTPUT EXTRATO
+           END-IF.
+           OPEN EXTEND LOG-MOVTO.
+           IF WS-STATUS-LOG = "35"
+               OPEN OUTPUT LOG-MOVTO
+           END-IF.
+
+       2000-MOVIMENTAR-CONTA.
+           DISPLAY "INFORME O NUMERO DA CONTA".
+           ACCEPT WRK-CONTA.
+           MOVE WRK-CONTA TO CM-CONTA.
+           READ CONTA-MASTER
+               INVALID KEY
+                   SET CONTA-NAO-ENCONTRADA TO TRUE
+                   PERFORM 2100-CONTA-NOVA
+               NOT INVALID KEY
+                   SET CONTA-ENCONTRADA TO TRUE
+                   PERFORM 2200-CONTA-EXISTENTE
+           END-READ.
+           PERFORM 2250-DEFINIR-ROTULO-MOEDA.
+           MOVE WRK-SALDO TO WRK-SALDO-ABERTURA.
 
-           DISPLAY "SOMANDO 300 REAIS NO SALDO!".
+           DISPLAY "SOMANDO 300 " WRK-MOEDA-NOME " NO SALDO!".
            ADD 300 TO WRK-SALDO.
-           DISPLAY WRK-SALDO.
+           MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           DISPLAY WRK-VALOR-FORMATADO.
+           MOVE "D"                TO WRK-LOG-OPERACAO.
+           MOVE 300                TO WRK-LOG-VALOR.
+           MOVE WRK-SALDO-ABERTURA TO WRK-LOG-SALDO-ANTES.
+           MOVE WRK-SALDO          TO WRK-LOG-SALDO-DEPOIS.
+           PERFORM 2950-REGISTRAR-LOG.
+
+           PERFORM 2400-VERIFICAR-SALDO.
+           IF SALDO-SUFICIENTE
+               MOVE WRK-SALDO TO WRK-SALDO-PRE-SAQUE
+               DISPLAY "SUBTRAINDO 100 " WRK-MOEDA-NOME " NO SALDO!"
+               SUBTRACT WRK-VALOR-SAQUE FROM WRK-SALDO
+               MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR
+               PERFORM 2300-FORMATAR-VALOR
+               DISPLAY WRK-VALOR-FORMATADO
+               MOVE "S"                 TO WRK-LOG-OPERACAO
+               MOVE WRK-VALOR-SAQUE     TO WRK-LOG-VALOR
+               MOVE WRK-SALDO-PRE-SAQUE TO WRK-LOG-SALDO-ANTES
+               MOVE WRK-SALDO           TO WRK-LOG-SALDO-DEPOIS
+               PERFORM 2950-REGISTRAR-LOG
+           ELSE
+               DISPLAY "SALDO INSUFICIENTE PARA O SAQUE DE "
+                   WRK-VALOR-SAQUE ". SAQUE NAO REALIZADO."
+               MOVE "R"          TO WRK-LOG-OPERACAO
+               MOVE WRK-VALOR-SAQUE TO WRK-LOG-VALOR
+               MOVE WRK-SALDO    TO WRK-LOG-SALDO-ANTES
+               MOVE WRK-SALDO    TO WRK-LOG-SALDO-DEPOIS
+               PERFORM 2950-REGISTRAR-LOG
+           END-IF.
+
+           PERFORM 2900-GRAVAR-CONTA.
+
+       2100-CONTA-NOVA.
+           DISPLAY "CONTA NAO CADASTRADA. INFORME OS DADOS INICIAIS".
+           DISPLAY "INFORME O NOME DO CLIENTE".
+           ACCEPT WRK-NOME.
+           MOVE "BRL" TO WRK-MOEDA-CONTA.
+           PERFORM 2150-ACEITAR-SALDO-INICIAL.
+
+       2150-ACEITAR-SALDO-INICIAL.
+           MOVE "N" TO WS-SALDO-VALIDO.
+           PERFORM UNTIL SALDO-VALIDO
+               DISPLAY "INFORME O SALDO INICIAL"
+               ACCEPT WRK-SALDO
+               IF WRK-SALDO IS NUMERIC
+                   SET SALDO-VALIDO TO TRUE
+               ELSE
+                   DISPLAY "VALOR INVALIDO. DIGITE APENAS NUMEROS."
+                   MOVE ZEROS TO WRK-SALDO
+               END-IF
+           END-PERFORM.
+
+       2200-CONTA-EXISTENTE.
+           MOVE CM-NOME  TO WRK-NOME.
+           MOVE CM-SALDO TO WRK-SALDO.
+           MOVE CM-MOEDA TO WRK-MOEDA-CONTA.
+           MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           DISPLAY "SALDO ATUAL DE " WRK-NOME ": " WRK-VALOR-FORMATADO.
+
+       2250-DEFINIR-ROTULO-MOEDA.
+           IF WRK-MOEDA-CONTA = "USD"
+               MOVE "DOLARES" TO WRK-MOEDA-NOME
+           ELSE
+               MOVE "REAIS  " TO WRK-MOEDA-NOME
+           END-IF.
+
+       2300-FORMATAR-VALOR.
+           EVALUATE WRK-MOEDA-CONTA
+               WHEN "USD"
+                   PERFORM 2350-FORMATAR-VALOR-USD
+               WHEN OTHER
+                   MOVE WRK-VALOR-A-FORMATAR TO WRK-SALDO-DP
+                   MOVE SPACES TO WRK-VALOR-FORMATADO
+                   STRING "R$" WRK-SALDO-DP
+                       DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-EVALUATE.
+
+       2350-FORMATAR-VALOR-USD.
+           MOVE SPACES TO WRK-VALOR-FORMATADO.
+           COMPUTE WRK-VALOR-INTEIRO =
+               FUNCTION ABS(WRK-VALOR-A-FORMATAR).
+           COMPUTE WRK-VALOR-CENTAVOS ROUNDED =
+               (FUNCTION ABS(WRK-VALOR-A-FORMATAR) - WRK-VALOR-INTEIRO)
+               * 100.
+           MOVE WRK-VALOR-INTEIRO TO WRK-VALOR-INTEIRO-DP.
+           IF WRK-VALOR-A-FORMATAR < 0
+               STRING "US$-" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           ELSE
+               STRING "US$" WRK-VALOR-INTEIRO-DP "." WRK-VALOR-CENTAVOS
+                   DELIMITED BY SIZE INTO WRK-VALOR-FORMATADO
+           END-IF.
+
+       2400-VERIFICAR-SALDO.
+           IF WRK-SALDO < WRK-VALOR-SAQUE
+               SET SALDO-INSUFICIENTE TO TRUE
+           ELSE
+               SET SALDO-SUFICIENTE TO TRUE
+           END-IF.
+
+       2900-GRAVAR-CONTA.
+           MOVE WRK-CONTA TO CM-CONTA.
+           MOVE WRK-NOME  TO CM-NOME.
+           MOVE WRK-SALDO TO CM-SALDO.
+           MOVE WRK-MOEDA-CONTA TO CM-MOEDA.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO CM-DATA-ULT-MOVTO.
+           IF CONTA-ENCONTRADA
+               REWRITE REG-CONTA-MASTER
+           ELSE
+               WRITE REG-CONTA-MASTER
+           END-IF.
+
+       2950-REGISTRAR-LOG.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LG-DATA-HORA.
+           MOVE WRK-CONTA             TO LG-CONTA.
+           MOVE WRK-LOG-OPERACAO      TO LG-OPERACAO.
+           MOVE WRK-LOG-VALOR         TO LG-VALOR.
+           MOVE WRK-LOG-SALDO-ANTES   TO LG-SALDO-ANTES.
+           MOVE WRK-LOG-SALDO-DEPOIS  TO LG-SALDO-DEPOIS.
+           MOVE "I"                  TO LG-ORIGEM.
+           WRITE REG-LOG-MOVTO.
+
+       3000-EMITIR-EXTRATO.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "EXTRATO DA CONTA " WRK-CONTA " - " WRK-NOME
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE WRK-SALDO-ABERTURA TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  SALDO DE ABERTURA .......: " WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE 300 TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  DEPOSITO .................: " WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
+
+           MOVE WRK-VALOR-SAQUE TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           IF SALDO-SUFICIENTE
+               MOVE SPACES TO LINHA-EXTRATO
+               STRING "  SAQUE ....................: "
+                   WRK-VALOR-FORMATADO
+                   DELIMITED BY SIZE INTO LINHA-EXTRATO
+               WRITE LINHA-EXTRATO
+           ELSE
+               MOVE SPACES TO LINHA-EXTRATO
+               STRING "  SAQUE ....................: RECUSADO "
+                   "(SALDO INSUFICIENTE)"
+                   DELIMITED BY SIZE INTO LINHA-EXTRATO
+               WRITE LINHA-EXTRATO
+           END-IF.
+
+           MOVE WRK-SALDO TO WRK-VALOR-A-FORMATAR.
+           PERFORM 2300-FORMATAR-VALOR.
+           MOVE SPACES TO LINHA-EXTRATO.
+           STRING "  SALDO DE FECHAMENTO ......: " WRK-VALOR-FORMATADO
+               DELIMITED BY SIZE INTO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
 
-           DISPLAY "SUBTRAINDO 100 REAIS NO SALDO!".
-           SUBTRACT 100 FROM WRK-SALDO.
-           DISPLAY WRK-SALDO.
+           MOVE SPACES TO LINHA-EXTRATO.
+           WRITE LINHA-EXTRATO.
 
-           STOP RUN.
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE CONTA-MASTER.
+           CLOSE EXTRATO.
+           CLOSE LOG-MOVTO.
