@@ -2,28 +2,122 @@
        PROGRAM-ID. ENTENDENDOCOMPUTE.
        ENVIRONMENT                       DIVISION.
        CONFIGURATION                   SECTION.
-       SPECIAL-NAMES.    
+       SPECIAL-NAMES.
            DECIMAL-POINT               COMMA.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT NOTAS-DIA  ASSIGN TO "NOTASDIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-NOTAS-DIA.
+           SELECT ALUNOS  ASSIGN TO "ALUNOS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-MATRICULA
+               FILE STATUS IS WS-STATUS-ALUNOS.
        DATA                              DIVISION.
+       FILE SECTION.
+       FD  NOTAS-DIA.
+       01  REG-NOTAS-DIA.
+           05  ND-MATRICULA    PICTURE 9(5).
+           05  ND-NOME         PICTURE X(20).
+           05  ND-QTD-NOTAS    PICTURE 9(1).
+           05  ND-NOTAS        PICTURE S9(3)V9 OCCURS 5 TIMES.
+           05  ND-NOTA-REC     PICTURE S9(3)V9.
+       FD  ALUNOS.
+       01  REG-ALUNO.
+           05  AL-MATRICULA    PICTURE 9(5).
+           05  AL-NOME         PICTURE X(20).
+           05  AL-MEDIA        PICTURE S9(3)V9.
+           05  AL-SITUACAO     PICTURE X(9).
        WORKING-STORAGE                   SECTION.
-      *ESSE PROGRAMA CÁLCULA A MÉDIA DE DUAS NOTAS, USANDO O COMPUTE 
+      *ESSE PROGRAMA CÁLCULA A MÉDIA DE VARIAS NOTAS, USANDO O COMPUTE
        01  WRK-NOME    PICTURE X(20) VALUE SPACES.
-       01  WRK-NOTA1   PICTURE S9(3)V9 VALUE ZERO.
-       01  WRK-NOTA2   PICTURE S9(3)V9 VALUE ZERO.
-       01  WRK-MEDIA   PICTURE Z9,9.
+       01  WRK-MEDIA   PICTURE S9(3)V9 VALUE ZERO.
+       01  WRK-MEDIA-DP PICTURE Z9,9.
+       01  WRK-SOMA-NOTAS PICTURE S9(5)V9 VALUE ZERO.
+       01  WRK-INDICE     PICTURE 9(1)   VALUE ZERO.
+       01  WRK-MEDIA-MINIMA PICTURE 9(2)V9 VALUE 60,0.
+       01  WRK-SITUACAO-ALUNO     PICTURE X(9)  VALUE SPACES.
+       01  WS-STATUS-NOTAS-DIA  PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-ALUNOS     PICTURE X(2) VALUE SPACES.
+       01  WS-FIM-NOTAS-DIA     PICTURE X    VALUE "N".
+           88  FIM-NOTAS-DIA                  VALUE "S".
+       01  WS-NOTAS-VALIDAS     PICTURE X    VALUE "N".
+           88  NOTAS-VALIDAS                  VALUE "S".
 
        PROCEDURE                         DIVISION.
-           
-           DISPLAY "INFORME O NOME DO ALUNO".
-               ACCEPT WRK-NOME. 
-           
-           DISPLAY "INFORME A PRIMEIRA NOTA DO ALUNO".
-               ACCEPT WRK-NOTA1.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-NOTAS
+               UNTIL FIM-NOTAS-DIA.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           GOBACK.
 
-           DISPLAY "INFORME A SEGUNDA NOTA DO ALUNO".
-               ACCEPT WRK-NOTA2.    
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT NOTAS-DIA.
+           OPEN I-O   ALUNOS.
+           IF WS-STATUS-ALUNOS = "35"
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               OPEN I-O ALUNOS
+           END-IF.
+           PERFORM 2900-LER-NOTAS-DIA.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-           DISPLAY "A MÉDIA DO ALUNO: " WRK-NOME "É: " WRK-MEDIA.
+       2000-PROCESSAR-NOTAS.
+           MOVE "N" TO WS-NOTAS-VALIDAS.
+           IF ND-QTD-NOTAS = ZERO OR ND-QTD-NOTAS > 5
+               DISPLAY "ENTENDENDOCOMPUTE: QTD DE NOTAS INVALIDA ("
+                   ND-QTD-NOTAS ") PARA A MATRICULA " ND-MATRICULA
+                   " - REGISTRO IGNORADO"
+           ELSE
+               SET NOTAS-VALIDAS TO TRUE
+               PERFORM 2100-CALCULAR-MEDIA
+               PERFORM 2200-GRAVAR-ALUNO
+           END-IF.
+           PERFORM 2900-LER-NOTAS-DIA.
 
-           STOP RUN.
\ No newline at end of file
+       2100-CALCULAR-MEDIA.
+           MOVE ND-NOME TO WRK-NOME.
+           MOVE ZERO TO WRK-SOMA-NOTAS.
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                   UNTIL WRK-INDICE > ND-QTD-NOTAS
+               ADD ND-NOTAS (WRK-INDICE) TO WRK-SOMA-NOTAS
+           END-PERFORM.
+           COMPUTE WRK-MEDIA ROUNDED = WRK-SOMA-NOTAS / ND-QTD-NOTAS.
+           IF WRK-MEDIA < WRK-MEDIA-MINIMA AND ND-NOTA-REC > ZERO
+               COMPUTE WRK-MEDIA ROUNDED =
+                   (WRK-MEDIA + ND-NOTA-REC) / 2
+           END-IF.
+           IF WRK-MEDIA >= WRK-MEDIA-MINIMA
+               MOVE "APROVADO" TO WRK-SITUACAO-ALUNO
+           ELSE
+               MOVE "REPROVADO" TO WRK-SITUACAO-ALUNO
+           END-IF.
+           MOVE WRK-MEDIA TO WRK-MEDIA-DP.
+           DISPLAY "A MEDIA DO ALUNO: " WRK-NOME " E: " WRK-MEDIA-DP
+               " - " WRK-SITUACAO-ALUNO.
+
+       2200-GRAVAR-ALUNO.
+           MOVE ND-MATRICULA TO AL-MATRICULA.
+           READ ALUNOS
+               INVALID KEY
+                   MOVE WRK-NOME          TO AL-NOME
+                   MOVE WRK-MEDIA         TO AL-MEDIA
+                   MOVE WRK-SITUACAO-ALUNO TO AL-SITUACAO
+                   WRITE REG-ALUNO
+               NOT INVALID KEY
+                   MOVE WRK-NOME          TO AL-NOME
+                   MOVE WRK-MEDIA         TO AL-MEDIA
+                   MOVE WRK-SITUACAO-ALUNO TO AL-SITUACAO
+                   REWRITE REG-ALUNO
+           END-READ.
+
+       2900-LER-NOTAS-DIA.
+           READ NOTAS-DIA
+               AT END
+                   SET FIM-NOTAS-DIA TO TRUE
+           END-READ.
+
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE NOTAS-DIA.
+           CLOSE ALUNOS.
