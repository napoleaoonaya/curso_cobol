@@ -0,0 +1,45 @@
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID. MENUPRINCIPAL.
+       AUTHOR. NAPOLEAO.
+       ENVIRONMENT                       DIVISION.
+       DATA                              DIVISION.
+       WORKING-STORAGE                   SECTION.
+      *ESSE PROGRAMA E O DESPACHANTE INTERATIVO: EM VEZ DO OPERADOR
+      *COMPILAR E RODAR DEFININDOVARIAVEL/SOMAESUBTRACAO/
+      *ENTENDENDOCOMPUTE NA MAO, UM UNICO MENU CHAMA O PROGRAMA CERTO
+      *VIA CALL E VOLTA PARA O MENU QUANDO O SUBPROGRAMA TERMINA.
+       01  WRK-OPCAO        PICTURE 9(1) VALUE ZERO.
+       01  WS-SAIR-MENU     PICTURE X    VALUE "N".
+           88  SAIR-MENU                  VALUE "S".
+
+       PROCEDURE                         DIVISION.
+       0000-PRINCIPAL.
+           PERFORM UNTIL SAIR-MENU
+               PERFORM 1000-EXIBIR-MENU
+               PERFORM 2000-PROCESSAR-OPCAO
+           END-PERFORM.
+           STOP RUN.
+
+       1000-EXIBIR-MENU.
+           DISPLAY " ".
+           DISPLAY "===== MENU PRINCIPAL =====".
+           DISPLAY "1 - CADASTRAR CLIENTE".
+           DISPLAY "2 - MOVIMENTAR CONTA".
+           DISPLAY "3 - LANCAR NOTAS".
+           DISPLAY "0 - SAIR".
+           DISPLAY "INFORME A OPCAO DESEJADA".
+           ACCEPT WRK-OPCAO.
+
+       2000-PROCESSAR-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "DEFININDOVARIAVEL"
+               WHEN 2
+                   CALL "SOMAESUBTRACAO"
+               WHEN 3
+                   CALL "ENTENDENDOCOMPUTE"
+               WHEN 0
+                   SET SAIR-MENU TO TRUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA. TENTE NOVAMENTE."
+           END-EVALUATE.
