@@ -0,0 +1,189 @@
+       IDENTIFICATION                    DIVISION.
+       PROGRAM-ID. CONCILIACAO.
+       AUTHOR. NAPOLEAO.
+       ENVIRONMENT                       DIVISION.
+       CONFIGURATION                     SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT                 COMMA.
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+           SELECT MOVTO-DIARIO  ASSIGN TO "MOVTODIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-MOVTO.
+           SELECT LOG-MOVTO  ASSIGN TO "LOGMOVTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-LOG.
+           SELECT CONCILIACAO-REL  ASSIGN TO "CONCILIACAO.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONCIL.
+       DATA                              DIVISION.
+       FILE SECTION.
+       FD  MOVTO-DIARIO.
+           COPY MOVTODIA.
+       FD  LOG-MOVTO.
+           COPY LOGMOVTO.
+       FD  CONCILIACAO-REL.
+       01  LINHA-CONCILIACAO   PICTURE X(80).
+       WORKING-STORAGE                   SECTION.
+      *ESSE PROGRAMA CONFERE SE A SOMA DOS DEPOSITOS/SAQUES DO DIA
+      *(MOVTODIA.DAT) BATE COM O DELTA DE SALDO ANTES/DEPOIS REGISTRADO
+      *NO LOGMOVTO.DAT PARA CADA CONTA, E SINALIZA QUEM FICOU FORA DE
+      *BALANCO ANTES DO BATCH NOTURNO SER CONSIDERADO FECHADO.
+       01  WRK-TABELA-CONTAS.
+           05  WRK-CONTA-ENTRY OCCURS 20 TIMES.
+               10  WRK-CT-CONTA         PICTURE 9(6)     VALUE ZERO.
+               10  WRK-CT-SOMA-DS       PICTURE S9(7)V99 VALUE ZERO.
+               10  WRK-CT-TEM-AJUSTE    PICTURE X        VALUE "N".
+               10  WRK-CT-SALDO-ANTES   PICTURE S9(7)V99 VALUE ZERO.
+               10  WRK-CT-SALDO-DEPOIS  PICTURE S9(7)V99 VALUE ZERO.
+               10  WRK-CT-TEM-ANTES     PICTURE X        VALUE "N".
+       01  WRK-QTD-CONTAS       PICTURE 9(3) VALUE ZERO.
+       01  WRK-I                PICTURE 9(3) VALUE ZERO.
+       01  WRK-IDX              PICTURE 9(3) VALUE ZERO.
+       01  WRK-CONTA-BUSCA      PICTURE 9(6) VALUE ZERO.
+       01  WRK-DELTA-REAL       PICTURE S9(7)V99 VALUE ZERO.
+       01  WRK-VALOR-ESPERADO-DP PICTURE -ZZZ.ZZZ.Z99,99.
+       01  WRK-VALOR-OBTIDO-DP   PICTURE -ZZZ.ZZZ.Z99,99.
+       01  WRK-DATA-HOJE        PICTURE 9(8) VALUE ZERO.
+       01  WS-STATUS-MOVTO      PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-LOG        PICTURE X(2) VALUE SPACES.
+       01  WS-STATUS-CONCIL     PICTURE X(2) VALUE SPACES.
+       01  WS-FIM-MOVTO         PICTURE X    VALUE "N".
+           88  FIM-MOVTO                      VALUE "S".
+       01  WS-FIM-LOG           PICTURE X    VALUE "N".
+           88  FIM-LOG                        VALUE "S".
+       01  WS-TABELA-CHEIA      PICTURE X    VALUE "N".
+           88  TABELA-CHEIA                   VALUE "S".
+
+       PROCEDURE                         DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR-MOVTO-DIARIO
+               UNTIL FIM-MOVTO.
+           PERFORM 3000-PROCESSAR-LOG-MOVTO
+               UNTIL FIM-LOG.
+           PERFORM 4000-EMITIR-RELATORIO.
+           PERFORM 9000-ENCERRAR-ARQUIVOS.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WRK-DATA-HOJE.
+           OPEN INPUT MOVTO-DIARIO.
+           IF WS-STATUS-MOVTO = "35"
+               SET FIM-MOVTO TO TRUE
+           ELSE
+               PERFORM 2900-LER-MOVTO-DIARIO
+           END-IF.
+
+           OPEN INPUT LOG-MOVTO.
+           IF WS-STATUS-LOG = "35"
+               SET FIM-LOG TO TRUE
+           ELSE
+               PERFORM 3900-LER-LOG-MOVTO
+           END-IF.
+
+           OPEN OUTPUT CONCILIACAO-REL.
+
+       2000-PROCESSAR-MOVTO-DIARIO.
+           MOVE MV-CONTA TO WRK-CONTA-BUSCA.
+           PERFORM 2100-LOCALIZAR-OU-CRIAR-CONTA.
+           IF WRK-IDX NOT = ZERO
+               EVALUATE MV-OPERACAO
+                   WHEN "D"
+                       ADD MV-VALOR TO WRK-CT-SOMA-DS (WRK-IDX)
+                   WHEN "S"
+                       SUBTRACT MV-VALOR FROM WRK-CT-SOMA-DS (WRK-IDX)
+                   WHEN OTHER
+                       MOVE "S" TO WRK-CT-TEM-AJUSTE (WRK-IDX)
+               END-EVALUATE
+           END-IF.
+           PERFORM 2900-LER-MOVTO-DIARIO.
+
+       2100-LOCALIZAR-OU-CRIAR-CONTA.
+           MOVE ZERO TO WRK-IDX.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-QTD-CONTAS
+               IF WRK-CT-CONTA (WRK-I) = WRK-CONTA-BUSCA
+                   MOVE WRK-I TO WRK-IDX
+               END-IF
+           END-PERFORM.
+           IF WRK-IDX = ZERO AND WRK-QTD-CONTAS < 20
+               ADD 1 TO WRK-QTD-CONTAS
+               MOVE WRK-QTD-CONTAS TO WRK-IDX
+               MOVE WRK-CONTA-BUSCA TO WRK-CT-CONTA (WRK-IDX)
+           END-IF.
+           IF WRK-IDX = ZERO AND NOT TABELA-CHEIA
+               SET TABELA-CHEIA TO TRUE
+               DISPLAY "CONCILIACAO: MAIS DE 20 CONTAS - RECONCILIACAO "
+                   "INCOMPLETA PARA AS CONTAS EXCEDENTES"
+           END-IF.
+
+       2900-LER-MOVTO-DIARIO.
+           READ MOVTO-DIARIO
+               AT END
+                   SET FIM-MOVTO TO TRUE
+           END-READ.
+
+       3000-PROCESSAR-LOG-MOVTO.
+           IF LG-ORIGEM = "B" AND LG-DATA-HORA (1:8) = WRK-DATA-HOJE
+               MOVE LG-CONTA TO WRK-CONTA-BUSCA
+               PERFORM 2100-LOCALIZAR-OU-CRIAR-CONTA
+               PERFORM 3100-ACUMULAR-SALDOS-LOG
+           END-IF.
+           PERFORM 3900-LER-LOG-MOVTO.
+
+       3100-ACUMULAR-SALDOS-LOG.
+           IF WRK-IDX NOT = ZERO
+               IF WRK-CT-TEM-ANTES (WRK-IDX) = "N"
+                   MOVE LG-SALDO-ANTES TO WRK-CT-SALDO-ANTES (WRK-IDX)
+                   MOVE "S"            TO WRK-CT-TEM-ANTES (WRK-IDX)
+               END-IF
+               MOVE LG-SALDO-DEPOIS TO WRK-CT-SALDO-DEPOIS (WRK-IDX)
+           END-IF.
+
+       3900-LER-LOG-MOVTO.
+           READ LOG-MOVTO
+               AT END
+                   SET FIM-LOG TO TRUE
+           END-READ.
+
+       4000-EMITIR-RELATORIO.
+           MOVE SPACES TO LINHA-CONCILIACAO.
+           STRING "CONCILIACAO DO DIA - MOVTODIA x LOGMOVTO"
+               DELIMITED BY SIZE INTO LINHA-CONCILIACAO.
+           WRITE LINHA-CONCILIACAO.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I > WRK-QTD-CONTAS
+               PERFORM 4100-CONCILIAR-CONTA
+           END-PERFORM.
+
+       4100-CONCILIAR-CONTA.
+           COMPUTE WRK-DELTA-REAL =
+               WRK-CT-SALDO-DEPOIS (WRK-I) - WRK-CT-SALDO-ANTES (WRK-I).
+           MOVE SPACES TO LINHA-CONCILIACAO.
+           EVALUATE TRUE
+               WHEN WRK-CT-TEM-AJUSTE (WRK-I) = "S"
+                   STRING "  CONTA " WRK-CT-CONTA (WRK-I)
+                       ": TEM AJUSTE NAO ADITIVO (MUL/DIV/JUROS) - N/A"
+                       DELIMITED BY SIZE INTO LINHA-CONCILIACAO
+               WHEN WRK-DELTA-REAL = WRK-CT-SOMA-DS (WRK-I)
+                   STRING "  CONTA " WRK-CT-CONTA (WRK-I)
+                       ": OK - DELTA CONFERE COM O MOVIMENTO DO DIA"
+                       DELIMITED BY SIZE INTO LINHA-CONCILIACAO
+               WHEN OTHER
+                   PERFORM 4150-FORMATAR-ESPERADO-OBTIDO
+           END-EVALUATE.
+           WRITE LINHA-CONCILIACAO.
+
+       4150-FORMATAR-ESPERADO-OBTIDO.
+           MOVE WRK-CT-SOMA-DS (WRK-I) TO WRK-VALOR-ESPERADO-DP.
+           MOVE WRK-DELTA-REAL         TO WRK-VALOR-OBTIDO-DP.
+           STRING "  CONTA " WRK-CT-CONTA (WRK-I)
+               ": FORA DE BALANCO - ESPERADO " WRK-VALOR-ESPERADO-DP
+               " OBTIDO " WRK-VALOR-OBTIDO-DP
+               DELIMITED BY SIZE INTO LINHA-CONCILIACAO.
+
+       9000-ENCERRAR-ARQUIVOS.
+           CLOSE MOVTO-DIARIO.
+           CLOSE LOG-MOVTO.
+           CLOSE CONCILIACAO-REL.
